@@ -1,30 +1,649 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FECHAS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-           01 FECH1 PIC 9(8) .
-           01 FECH2 PIC 9(8) .
-           01 RESULTADO PIC 99999.
-
-
-       PROCEDURE DIVISION.
-       MAIN.
-           DISPLAY "     Agrega fecha de inicio:      ".
-           ACCEPT FECH1.
-
-           DISPLAY "     Agrega fecha de fin:         ".
-           ACCEPT FECH2.
-
-       COMPUTE RESULTADO =
-       FUNCTION INTEGER-OF-DATE (FECH1) -
-       FUNCTION INTEGER-OF-DATE (FECH2).
-
-
-       DISPLAY "     LOS DIAS SON:      ".
-       DISPLAY "     " RESULTADO "     "
-       STOP RUN.
-
-       END PROGRAM FECHAS.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FECHAS.
+000030 AUTHOR. J. ABRIL.
+000040 INSTALLATION. DEPTO DE SISTEMAS.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* HISTORIAL DE MODIFICACIONES
+000090*-----------------------------------------------------------
+000100* FECHA       INIC  DESCRIPCION
+000110* ----------  ----  ------------------------------------
+000120* 2024-02-10  JA    VERSION ORIGINAL, MODO INTERACTIVO.
+000130* 2026-08-08  JA    CONVERTIDO A PROCESO POR LOTES, LEE
+000140*                   PARES FECH1/FECH2 (O FECH1/OFFSET)
+000150*                   DE FECHAS-IN Y ESCRIBE UN RENGLON DE
+000160*                   RESULTADO POR PAREJA EN FECHAS-OUT.
+000170* 2026-08-08  JA    SE AGREGA VALIDACION DE FECHA ANTES
+000180*                   DE CALCULAR RESULTADO.
+000190* 2026-08-08  JA    SE AGREGA SEGUNDO RESULTADO DE DIAS
+000200*                   HABILES, EXCLUYENDO SABADOS, DOMINGOS
+000210*                   Y LOS DIAS DE FECHAS-HOL.
+000220* 2026-08-08  JA    SE AGREGA MODO 2: FECHA DE INICIO MAS
+000230*                   UN OFFSET DE DIAS DA LA FECHA FINAL.
+000240* 2026-08-08  JA    SE AGREGA BITACORA DE AUDITORIA
+000250*                   FECHAS-LOG PARA CADA CORRIDA.
+000260* 2026-08-08  JA    SE AGREGA REINICIO POR CHECKPOINT
+000270*                   PARA CORRIDAS DE LOTE LARGAS.
+000280*-----------------------------------------------------------
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. GENERICO.
+000330 OBJECT-COMPUTER. GENERICO.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT FECHAS-IN ASSIGN TO "FECHAS-IN.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-IN-STATUS.
+000400
+000410     SELECT FECHAS-OUT ASSIGN TO "FECHAS-OUT.DAT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-OUT-STATUS.
+000440
+000450     SELECT FECHAS-HOL ASSIGN TO "FECHAS-HOL.DAT"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-HOL-STATUS.
+000480
+000490     SELECT FECHAS-LOG ASSIGN TO "FECHAS-LOG.DAT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-LOG-STATUS.
+000520
+000530     SELECT FECHAS-CKP ASSIGN TO "FECHAS-CKP.DAT"
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CKP-STATUS.
+000560
+000570 DATA DIVISION.
+000580 FILE SECTION.
+000590*-----------------------------------------------------------
+000600* FI-RECORD: UN RENGLON DE 17 POSICIONES.
+000610*   POS 01    FI-MODE    "1" = DIFERENCIA FI-FECH1/FI-FECH2,
+000620*                        "2" = FI-FECH1 MAS UN OFFSET DE DIAS.
+000630*   POS 02-09 FI-FECH1   FECHA DE INICIO, AAAAMMDD, AMBOS MODOS.
+000640*   POS 10-17 FI-FECH2-DATA, INTERPRETADO SEGUN FI-MODE:
+000650*                MODO "1": FI-FECH2  FECHA FINAL, AAAAMMDD.
+000660*                MODO "2": FI-OFFSET OFFSET DE DIAS CON SIGNO
+000670*                          (S9(05), SIGNO FINAL SEPARADO) MAS
+000680*                          2 POSICIONES DE RELLENO.
+000690*-----------------------------------------------------------
+000700 FD  FECHAS-IN.
+000710 01  FI-RECORD.
+000720     05 FI-MODE                 PIC X(01).
+000730        88 FI-MODE-DIFF                   VALUE "1".
+000740        88 FI-MODE-ADD                    VALUE "2".
+000750     05 FI-FECH1                 PIC 9(08).
+000760     05 FI-FECH2-DATA             PIC X(08).
+000770     05 FI-FECH2 REDEFINES FI-FECH2-DATA
+000780                                 PIC 9(08).
+000790     05 FI-OFFSET-VIEW REDEFINES FI-FECH2-DATA.
+000800         10 FI-OFFSET            PIC S9(05)
+000810            SIGN IS TRAILING SEPARATE CHARACTER.
+000820         10 FILLER                PIC X(02).
+000830
+000840 FD  FECHAS-OUT.
+000850 01  FO-RECORD                   PIC X(80).
+000860
+000870 FD  FECHAS-HOL.
+000880 01  HOL-RECORD.
+000890     05 HOL-FECHA                PIC 9(08).
+000900
+000910 FD  FECHAS-LOG.
+000920 01  LOG-RECORD                  PIC X(80).
+000930
+000940 FD  FECHAS-CKP.
+000950 01  CKP-RECORD.
+000960     05 CKP-LAST-COUNT           PIC 9(07).
+000970
+000980 WORKING-STORAGE SECTION.
+000990*-----------------------------------------------------------
+001000* INDICADORES DE ESTADO DE ARCHIVO
+001010*-----------------------------------------------------------
+001020 01  WS-FILE-STATUSES.
+001030     05 WS-IN-STATUS             PIC X(02) VALUE "00".
+001040     05 WS-OUT-STATUS            PIC X(02) VALUE "00".
+001050     05 WS-HOL-STATUS            PIC X(02) VALUE "00".
+001060     05 WS-LOG-STATUS            PIC X(02) VALUE "00".
+001070     05 WS-CKP-STATUS            PIC X(02) VALUE "00".
+001080
+001090*-----------------------------------------------------------
+001100* SWITCHES
+001110*-----------------------------------------------------------
+001120 01  WS-SWITCHES.
+001130     05 WS-EOF-SW                PIC X(01) VALUE "N".
+001140        88 WS-EOF                          VALUE "Y".
+001150     05 WS-HOL-EOF-SW            PIC X(01) VALUE "N".
+001160        88 WS-HOL-EOF                      VALUE "Y".
+001170     05 WS-DATE-SW               PIC X(01) VALUE "Y".
+001180        88 WS-DATE-VALID                   VALUE "Y".
+001190        88 WS-DATE-INVALID                 VALUE "N".
+001200     05 WS-CKP-FOUND-SW          PIC X(01) VALUE "N".
+001210        88 WS-CKP-FOUND                    VALUE "Y".
+001220
+001230*-----------------------------------------------------------
+001240* CONTADORES Y CAMPOS DE TRABAJO
+001250*-----------------------------------------------------------
+001260 77  WS-REC-COUNT                PIC 9(07) COMP VALUE ZERO.
+001270 77  WS-SKIP-COUNT               PIC 9(07) COMP VALUE ZERO.
+001280 77  WS-CKP-INTERVAL             PIC 9(05) COMP VALUE 100.
+001290 77  WS-HOL-TALLY                PIC 9(05) COMP VALUE ZERO.
+001300 77  WS-START-INT                PIC 9(07) COMP VALUE ZERO.
+001310 77  WS-END-INT                  PIC 9(07) COMP VALUE ZERO.
+001320 77  WS-WORK-INT                 PIC 9(07) COMP VALUE ZERO.
+001330 77  WS-WORK-DATE                PIC 9(08) VALUE ZERO.
+001340 77  WS-DAY-NUM                  PIC 9(01) COMP VALUE ZERO.
+001350 77  WS-TEST-RC                  PIC S9(04) COMP VALUE ZERO.
+001360 77  WS-CALC-DAYS                PIC S9(07) VALUE ZERO.
+001370 77  WS-BUS-DAYS                 PIC S9(07) VALUE ZERO.
+001380 77  WS-END-DATE                 PIC 9(08) VALUE ZERO.
+001390 77  WS-RESULTADO                PIC S9(07) VALUE ZERO.
+001400
+001410*-----------------------------------------------------------
+001420* TABLA DE DIAS FESTIVOS, CARGADA DE FECHAS-HOL
+001430*-----------------------------------------------------------
+001440 01  WS-HOLIDAY-TABLE.
+001450     05 WS-HOLIDAY-ENTRY         PIC 9(08)
+001460                                 OCCURS 1 TO 366 TIMES
+001470                                 DEPENDING ON WS-HOL-TALLY
+001480                                 INDEXED BY HOL-IDX.
+001490
+001500*-----------------------------------------------------------
+001510* RENGLON DE SALIDA Y DE BITACORA (IMAGEN DE REPORTE)
+001520*-----------------------------------------------------------
+001530 01  WS-OUT-LINE.
+001540     05 WOL-MODE                 PIC X(01).
+001550     05 FILLER                   PIC X(01) VALUE SPACE.
+001560     05 WOL-FECH1                PIC 9(08).
+001570     05 FILLER                   PIC X(01) VALUE SPACE.
+001580     05 WOL-FECH2                PIC 9(08).
+001590     05 FILLER                   PIC X(01) VALUE SPACE.
+001600     05 WOL-CALC-DAYS            PIC S9(07)
+001610        SIGN IS TRAILING SEPARATE CHARACTER.
+001620     05 FILLER                   PIC X(01) VALUE SPACE.
+001630     05 WOL-BUS-DAYS             PIC S9(07)
+001640        SIGN IS TRAILING SEPARATE CHARACTER.
+001650     05 FILLER                   PIC X(01) VALUE SPACE.
+001660     05 WOL-MSG                  PIC X(30).
+001670     05 FILLER                   PIC X(10) VALUE SPACE.
+001680
+001690 01  WS-LOG-LINE.
+001700     05 WLL-STAMP                PIC X(26).
+001710     05 FILLER                   PIC X(01) VALUE SPACE.
+001720     05 WLL-MODE                 PIC X(01).
+001730     05 FILLER                   PIC X(01) VALUE SPACE.
+001740     05 WLL-FECH1                PIC 9(08).
+001750     05 FILLER                   PIC X(01) VALUE SPACE.
+001760     05 WLL-FECH2                PIC 9(08).
+001770     05 FILLER                   PIC X(01) VALUE SPACE.
+001780     05 WLL-RESULTADO            PIC S9(07)
+001790        SIGN IS TRAILING SEPARATE CHARACTER.
+001800     05 FILLER                   PIC X(21) VALUE SPACE.
+001810
+001820 01  WS-TIMESTAMP.
+001830     05 WTS-DATE                 PIC 9(08).
+001840     05 WTS-TIME                 PIC 9(08).
+001850     05 WTS-DIFF                 PIC X(09) VALUE SPACE.
+001860
+001870 01  WS-TIMESTAMP-DISPLAY.
+001880     05 WTD-YEAR                 PIC 9(04).
+001890     05 WTD-DASH1                PIC X(01) VALUE "-".
+001900     05 WTD-MONTH                PIC 9(02).
+001910     05 WTD-DASH2                PIC X(01) VALUE "-".
+001920     05 WTD-DAY                  PIC 9(02).
+001930     05 WTD-SPACE                PIC X(01) VALUE SPACE.
+001940     05 WTD-HOUR                 PIC 9(02).
+001950     05 WTD-COLON1               PIC X(01) VALUE ":".
+001960     05 WTD-MIN                  PIC 9(02).
+001970     05 WTD-COLON2               PIC X(01) VALUE ":".
+001980     05 WTD-SEC                  PIC 9(02).
+001990
+002000 PROCEDURE DIVISION.
+002010*-----------------------------------------------------------
+002020* 0000-MAINLINE
+002030* CONTROLA LA SECUENCIA GENERAL DEL PROCESO DE LOTE.
+002040*-----------------------------------------------------------
+002050 0000-MAINLINE.
+002060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002070     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002080         UNTIL WS-EOF.
+002090     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002100     GOBACK.
+002110
+002120*-----------------------------------------------------------
+002130* 1000-INITIALIZE
+002140* ABRE ARCHIVOS, CARGA FESTIVOS, RESUELVE REINICIO Y LEE
+002150* EL PRIMER REGISTRO DE ENTRADA.
+002160*-----------------------------------------------------------
+002170 1000-INITIALIZE.
+002180     MOVE "N" TO WS-EOF-SW WS-HOL-EOF-SW WS-CKP-FOUND-SW.
+002190     SET WS-DATE-VALID TO TRUE.
+002200     MOVE ZERO TO WS-REC-COUNT WS-SKIP-COUNT WS-HOL-TALLY.
+002210     OPEN INPUT FECHAS-IN.
+002220     IF WS-IN-STATUS NOT = "00"
+002230         DISPLAY "FECHAS: NO SE PUDO ABRIR FECHAS-IN.DAT "
+002240             WS-IN-STATUS
+002250         GO TO 9999-ABEND
+002260     END-IF.
+002270
+002280     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+002290     PERFORM 1300-OPEN-OUTPUT THRU 1300-EXIT.
+002300
+002310     OPEN EXTEND FECHAS-LOG.
+002320     IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+002330         OPEN OUTPUT FECHAS-LOG
+002340     END-IF.
+002350     IF WS-LOG-STATUS NOT = "00"
+002360         DISPLAY "FECHAS: NO SE PUDO ABRIR FECHAS-LOG.DAT "
+002370             WS-LOG-STATUS
+002380         GO TO 9999-ABEND
+002390     END-IF.
+002400
+002410     PERFORM 1100-LOAD-HOLIDAYS THRU 1100-EXIT.
+002420     PERFORM 2900-READ-FECHAS-IN THRU 2900-EXIT.
+002430 1000-EXIT.
+002440     EXIT.
+002450
+002460*-----------------------------------------------------------
+002470* 1300-OPEN-OUTPUT
+002480* SI EL CHECKPOINT INDICA QUE ESTA ES UNA REANUDACION, SE
+002490* ABRE FECHAS-OUT EN MODO EXTEND PARA CONSERVAR LOS
+002500* RENGLONES YA ESCRITOS POR LA CORRIDA ANTERIOR; DE LO
+002510* CONTRARIO SE ABRE EN MODO OUTPUT COMO UNA CORRIDA NUEVA.
+002520*-----------------------------------------------------------
+002530 1300-OPEN-OUTPUT.
+002540     IF WS-CKP-FOUND
+002550         OPEN EXTEND FECHAS-OUT
+002560         IF WS-OUT-STATUS = "05" OR WS-OUT-STATUS = "35"
+002570             OPEN OUTPUT FECHAS-OUT
+002580         END-IF
+002590     ELSE
+002600         OPEN OUTPUT FECHAS-OUT
+002610     END-IF.
+002620     IF WS-OUT-STATUS NOT = "00"
+002630         DISPLAY "FECHAS: NO SE PUDO ABRIR FECHAS-OUT.DAT "
+002640             WS-OUT-STATUS
+002650         GO TO 9999-ABEND
+002660     END-IF.
+002670 1300-EXIT.
+002680     EXIT.
+002690
+002700*-----------------------------------------------------------
+002710* 1100-LOAD-HOLIDAYS
+002720* LEE FECHAS-HOL.DAT COMPLETO A LA TABLA WS-HOLIDAY-TABLE.
+002730* SI EL ARCHIVO NO EXISTE SE CONTINUA SIN FESTIVOS.
+002740*-----------------------------------------------------------
+002750 1100-LOAD-HOLIDAYS.
+002760     OPEN INPUT FECHAS-HOL.
+002770     IF WS-HOL-STATUS NOT = "00"
+002780         SET WS-HOL-EOF TO TRUE
+002790         GO TO 1100-EXIT
+002800     END-IF.
+002810
+002820     PERFORM 1110-READ-HOLIDAY THRU 1110-EXIT.
+002830     PERFORM 1120-STORE-HOLIDAY THRU 1120-EXIT
+002840         UNTIL WS-HOL-EOF.
+002850
+002860     CLOSE FECHAS-HOL.
+002870 1100-EXIT.
+002880     EXIT.
+002890
+002900 1110-READ-HOLIDAY.
+002910     READ FECHAS-HOL
+002920         AT END
+002930             SET WS-HOL-EOF TO TRUE
+002940     END-READ.
+002950 1110-EXIT.
+002960     EXIT.
+002970
+002980 1120-STORE-HOLIDAY.
+002990     ADD 1 TO WS-HOL-TALLY.
+003000     SET HOL-IDX TO WS-HOL-TALLY.
+003010     MOVE HOL-FECHA TO WS-HOLIDAY-ENTRY (HOL-IDX).
+003020     PERFORM 1110-READ-HOLIDAY THRU 1110-EXIT.
+003030 1120-EXIT.
+003040     EXIT.
+003050
+003060*-----------------------------------------------------------
+003070* 1200-CHECK-RESTART
+003080* SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO
+003090* TERMINO NORMALMENTE, SE BRINCAN ESOS REGISTROS DE
+003100* FECHAS-IN PARA REANUDAR DONDE SE QUEDO EL PROCESO.
+003110*-----------------------------------------------------------
+003120 1200-CHECK-RESTART.
+003130     OPEN INPUT FECHAS-CKP.
+003140     IF WS-CKP-STATUS = "00"
+003150         READ FECHAS-CKP
+003160             AT END
+003170                 MOVE ZERO TO CKP-LAST-COUNT
+003180         END-READ
+003190         CLOSE FECHAS-CKP
+003200         IF CKP-LAST-COUNT > 0
+003210             SET WS-CKP-FOUND TO TRUE
+003220             MOVE CKP-LAST-COUNT TO WS-SKIP-COUNT
+003230         END-IF
+003240     END-IF.
+003250
+003260     IF WS-CKP-FOUND
+003270         DISPLAY "FECHAS: REINICIANDO DESPUES DEL REGISTRO "
+003280             WS-SKIP-COUNT
+003290         PERFORM 1210-SKIP-RECORD THRU 1210-EXIT
+003300             WS-SKIP-COUNT TIMES
+003310     END-IF.
+003320 1200-EXIT.
+003330     EXIT.
+003340
+003350 1210-SKIP-RECORD.
+003360     READ FECHAS-IN
+003370         AT END
+003380             SET WS-EOF TO TRUE
+003390     END-READ.
+003400     IF NOT WS-EOF
+003410         ADD 1 TO WS-REC-COUNT
+003420     END-IF.
+003430 1210-EXIT.
+003440     EXIT.
+003450
+003460*-----------------------------------------------------------
+003470* 2000-PROCESS-RECORD
+003480* PROCESA UNA PAREJA DE FECHAS-IN Y AVANZA AL SIGUIENTE.
+003490*-----------------------------------------------------------
+003500 2000-PROCESS-RECORD.
+003510     ADD 1 TO WS-REC-COUNT.
+003520     PERFORM 2100-VALIDATE-DATES THRU 2100-EXIT.
+003530
+003540     IF WS-DATE-VALID
+003550         EVALUATE TRUE
+003560             WHEN FI-MODE-DIFF
+003570                 PERFORM 2200-CALC-DIFF THRU 2200-EXIT
+003580             WHEN FI-MODE-ADD
+003590                 PERFORM 2300-CALC-ADD THRU 2300-EXIT
+003600             WHEN OTHER
+003610                 PERFORM 2400-BAD-MODE THRU 2400-EXIT
+003620         END-EVALUATE
+003630     ELSE
+003640         PERFORM 2500-WRITE-INVALID THRU 2500-EXIT
+003650     END-IF.
+003660
+003670     PERFORM 2600-WRITE-LOG THRU 2600-EXIT.
+003680     PERFORM 2700-CHECKPOINT THRU 2700-EXIT.
+003690     PERFORM 2900-READ-FECHAS-IN THRU 2900-EXIT.
+003700 2000-EXIT.
+003710     EXIT.
+003720
+003730*-----------------------------------------------------------
+003740* 2100-VALIDATE-DATES
+003750* RECHAZA FECHAS DE CALENDARIO INVALIDAS ANTES DE CALCULAR.
+003760* FI-FECH2 SOLO SE VALIDA COMO FECHA EN MODO 1 (DIFERENCIA);
+003770* EN MODO 2 EL CAMPO EQUIVALENTE ES UN OFFSET DE DIAS, NO
+003780* UNA FECHA DE CALENDARIO.
+003790*-----------------------------------------------------------
+003800 2100-VALIDATE-DATES.
+003810     SET WS-DATE-VALID TO TRUE.
+003820
+003830     COMPUTE WS-TEST-RC = FUNCTION TEST-DATE-YYYYMMDD (FI-FECH1).
+003840     IF WS-TEST-RC NOT = ZERO
+003850         SET WS-DATE-INVALID TO TRUE
+003860         MOVE "FECH1 NO ES UNA FECHA VALIDA" TO WOL-MSG
+003870     END-IF.
+003880
+003890     IF WS-DATE-VALID AND FI-MODE-DIFF
+003900         COMPUTE WS-TEST-RC =
+003910             FUNCTION TEST-DATE-YYYYMMDD (FI-FECH2)
+003920         IF WS-TEST-RC NOT = ZERO
+003930             SET WS-DATE-INVALID TO TRUE
+003940             MOVE "FECH2 NO ES UNA FECHA VALIDA" TO WOL-MSG
+003950         END-IF
+003960     END-IF.
+003970 2100-EXIT.
+003980     EXIT.
+003990
+004000*-----------------------------------------------------------
+004010* 2200-CALC-DIFF
+004020* CALCULA LA DIFERENCIA EN DIAS CALENDARIO Y EN DIAS
+004030* HABILES ENTRE FI-FECH1 Y FI-FECH2.
+004040*-----------------------------------------------------------
+004050 2200-CALC-DIFF.
+004060     COMPUTE WS-START-INT =
+004070         FUNCTION INTEGER-OF-DATE (FI-FECH1).
+004080     COMPUTE WS-END-INT =
+004090         FUNCTION INTEGER-OF-DATE (FI-FECH2).
+004100     COMPUTE WS-CALC-DAYS = WS-END-INT - WS-START-INT.
+004110
+004120     PERFORM 2210-COUNT-BUS-DAYS THRU 2210-EXIT.
+004130
+004140     MOVE "1"            TO WOL-MODE.
+004150     MOVE FI-FECH1       TO WOL-FECH1.
+004160     MOVE FI-FECH2       TO WOL-FECH2.
+004170     MOVE WS-CALC-DAYS   TO WOL-CALC-DAYS WLL-RESULTADO.
+004180     MOVE WS-BUS-DAYS    TO WOL-BUS-DAYS.
+004190     MOVE "DIAS CALENDARIO Y HABILES"  TO WOL-MSG.
+004200     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+004210 2200-EXIT.
+004220     EXIT.
+004230
+004240*-----------------------------------------------------------
+004250* 2210-COUNT-BUS-DAYS
+004260* RECORRE CADA DIA ENTRE LAS DOS FECHAS Y CUENTA LOS QUE NO
+004270* SON SABADO, DOMINGO, NI UN FESTIVO DE WS-HOLIDAY-TABLE.
+004280* SE RECORRE EN LA DIRECCION QUE VA DE LA FECHA MENOR A LA
+004290* MAYOR Y EL RESULTADO TOMA EL SIGNO DE WS-CALC-DAYS.
+004300*-----------------------------------------------------------
+004310 2210-COUNT-BUS-DAYS.
+004320     MOVE ZERO TO WS-BUS-DAYS.
+004330     IF WS-START-INT <= WS-END-INT
+004340         MOVE WS-START-INT TO WS-WORK-INT
+004350     ELSE
+004360         MOVE WS-END-INT TO WS-WORK-INT
+004370     END-IF.
+004380
+004390     PERFORM 2220-BUS-DAY-STEP THRU 2220-EXIT
+004400         UNTIL WS-WORK-INT >= FUNCTION MAX (WS-START-INT
+004410             WS-END-INT).
+004420
+004430     IF WS-CALC-DAYS < ZERO
+004440         COMPUTE WS-BUS-DAYS = ZERO - WS-BUS-DAYS
+004450     END-IF.
+004460 2210-EXIT.
+004470     EXIT.
+004480
+004490 2220-BUS-DAY-STEP.
+004500     COMPUTE WS-DAY-NUM =
+004510         FUNCTION MOD (WS-WORK-INT, 7).
+004520     MOVE FUNCTION DATE-OF-INTEGER (WS-WORK-INT) TO WS-WORK-DATE.
+004530
+004540     IF WS-DAY-NUM NOT = 0 AND WS-DAY-NUM NOT = 6
+004550         PERFORM 2230-CHECK-HOLIDAY THRU 2230-EXIT
+004560         IF NOT WS-DATE-INVALID
+004570             ADD 1 TO WS-BUS-DAYS
+004580         END-IF
+004590     END-IF.
+004600
+004610     ADD 1 TO WS-WORK-INT.
+004620 2220-EXIT.
+004630     EXIT.
+004640
+004650*-----------------------------------------------------------
+004660* 2230-CHECK-HOLIDAY
+004670* REUTILIZA EL SWITCH DE VALIDEZ DE FECHA COMO BANDERA
+004680* TEMPORAL: "INVALIDO" AQUI SOLO SIGNIFICA "ES FESTIVO".
+004690*-----------------------------------------------------------
+004700 2230-CHECK-HOLIDAY.
+004710     SET WS-DATE-VALID TO TRUE.
+004720     SET HOL-IDX TO 1.
+004730     PERFORM 2240-HOLIDAY-LOOKUP THRU 2240-EXIT
+004740         WS-HOL-TALLY TIMES.
+004750 2230-EXIT.
+004760     EXIT.
+004770
+004780 2240-HOLIDAY-LOOKUP.
+004790     IF WS-HOLIDAY-ENTRY (HOL-IDX) = WS-WORK-DATE
+004800         SET WS-DATE-INVALID TO TRUE
+004810     END-IF.
+004820     SET HOL-IDX UP BY 1.
+004830 2240-EXIT.
+004840     EXIT.
+004850
+004860*-----------------------------------------------------------
+004870* 2300-CALC-ADD
+004880* SUMA UN OFFSET DE DIAS (POSITIVO O NEGATIVO) A FI-FECH1
+004890* Y REGRESA LA FECHA RESULTANTE EN WS-END-DATE.
+004900*-----------------------------------------------------------
+004910 2300-CALC-ADD.
+004920     COMPUTE WS-START-INT =
+004930         FUNCTION INTEGER-OF-DATE (FI-FECH1).
+004940     COMPUTE WS-WORK-INT = WS-START-INT + FI-OFFSET.
+004950     MOVE FUNCTION DATE-OF-INTEGER (WS-WORK-INT) TO WS-END-DATE.
+004960
+004970     MOVE "2"            TO WOL-MODE.
+004980     MOVE FI-FECH1       TO WOL-FECH1.
+004990     MOVE WS-END-DATE    TO WOL-FECH2.
+005000     MOVE FI-OFFSET      TO WOL-CALC-DAYS WLL-RESULTADO.
+005010     MOVE ZERO           TO WOL-BUS-DAYS.
+005020     MOVE "FECH1 + OFFSET = FECHA FINAL"  TO WOL-MSG.
+005030     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+005040 2300-EXIT.
+005050     EXIT.
+005060
+005070*-----------------------------------------------------------
+005080* 2400-BAD-MODE
+005090* EL CODIGO DE MODO DEL REGISTRO NO ES "1" NI "2".
+005100*-----------------------------------------------------------
+005110 2400-BAD-MODE.
+005120     MOVE FI-MODE        TO WOL-MODE.
+005130     MOVE FI-FECH1       TO WOL-FECH1.
+005140*    EL CODIGO DE MODO NO ES "1" NI "2", ASI QUE NO SE SABE SI
+005150*    FI-FECH2-DATA CONTIENE UNA FECHA O UN OFFSET; NO SE USA.
+005160     MOVE ZERO           TO WOL-FECH2.
+005170     MOVE ZERO           TO WOL-CALC-DAYS WOL-BUS-DAYS
+005180                            WLL-RESULTADO.
+005190     MOVE "CODIGO DE MODO DESCONOCIDO"  TO WOL-MSG.
+005200     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+005210 2400-EXIT.
+005220     EXIT.
+005230
+005240*-----------------------------------------------------------
+005250* 2500-WRITE-INVALID
+005260* ESCRIBE EL RENGLON DE RESULTADO PARA UNA FECHA RECHAZADA.
+005270*-----------------------------------------------------------
+005280 2500-WRITE-INVALID.
+005290     MOVE FI-MODE        TO WOL-MODE.
+005300     MOVE FI-FECH1       TO WOL-FECH1.
+005310*    FI-FECH2 SOLO ES UNA FECHA REAL EN MODO 1; EN MODO 2 (U
+005320*    OTRO CODIGO) LOS MISMOS BYTES SON UN OFFSET CON SIGNO, NO
+005330*    UNA FECHA, ASI QUE NO SE MUEVEN A WOL-FECH2.
+005340     IF FI-MODE-DIFF
+005350         MOVE FI-FECH2   TO WOL-FECH2
+005360     ELSE
+005370         MOVE ZERO       TO WOL-FECH2
+005380     END-IF.
+005390     MOVE ZERO           TO WOL-CALC-DAYS WOL-BUS-DAYS
+005400                            WLL-RESULTADO.
+005410     DISPLAY "FECHAS: " WOL-MSG.
+005420     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+005430 2500-EXIT.
+005440     EXIT.
+005450
+005460*-----------------------------------------------------------
+005470* 2600-WRITE-LOG
+005480* AGREGA UN RENGLON DE AUDITORIA A FECHAS-LOG.DAT CON
+005490* FECH1, FECH2 (U OFFSET), RESULTADO Y LA MARCA DE TIEMPO.
+005500*-----------------------------------------------------------
+005510 2600-WRITE-LOG.
+005520     PERFORM 2610-BUILD-TIMESTAMP THRU 2610-EXIT.
+005530     MOVE WS-TIMESTAMP-DISPLAY TO WLL-STAMP.
+005540     MOVE FI-MODE         TO WLL-MODE.
+005550     MOVE FI-FECH1        TO WLL-FECH1.
+005560*    WOL-FECH2 YA TIENE, PARA MODO 2, LA FECHA FINAL CALCULADA
+005570*    (WS-END-DATE), NO EL CAMPO DE ENTRADA FI-FECH2 SIN USAR.
+005580     MOVE WOL-FECH2       TO WLL-FECH2.
+005590     WRITE LOG-RECORD FROM WS-LOG-LINE.
+005600 2600-EXIT.
+005610     EXIT.
+005620
+005630 2610-BUILD-TIMESTAMP.
+005640     MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+005650     MOVE WTS-DATE (1:4)  TO WTD-YEAR.
+005660     MOVE WTS-DATE (5:2)  TO WTD-MONTH.
+005670     MOVE WTS-DATE (7:2)  TO WTD-DAY.
+005680     MOVE WTS-TIME (1:2)  TO WTD-HOUR.
+005690     MOVE WTS-TIME (3:2)  TO WTD-MIN.
+005700     MOVE WTS-TIME (5:2)  TO WTD-SEC.
+005710 2610-EXIT.
+005720     EXIT.
+005730
+005740*-----------------------------------------------------------
+005750* 2700-CHECKPOINT
+005760* CADA WS-CKP-INTERVAL REGISTROS, REESCRIBE FECHAS-CKP.DAT
+005770* CON EL NUMERO DE REGISTRO PROCESADO PARA PERMITIR UN
+005780* REINICIO SI LA CORRIDA TERMINA DE FORMA ANORMAL.
+005790*-----------------------------------------------------------
+005800 2700-CHECKPOINT.
+005810     IF FUNCTION MOD (WS-REC-COUNT, WS-CKP-INTERVAL) = ZERO
+005820         OPEN OUTPUT FECHAS-CKP
+005830         IF WS-CKP-STATUS NOT = "00"
+005840             DISPLAY "FECHAS: NO SE PUDO ABRIR FECHAS-CKP.DAT "
+005850                 WS-CKP-STATUS
+005860             GO TO 9999-ABEND
+005870         END-IF
+005880         MOVE WS-REC-COUNT TO CKP-LAST-COUNT
+005890         WRITE CKP-RECORD
+005900         CLOSE FECHAS-CKP
+005910     END-IF.
+005920 2700-EXIT.
+005930     EXIT.
+005940
+005950*-----------------------------------------------------------
+005960* 2800-WRITE-OUT
+005970*-----------------------------------------------------------
+005980 2800-WRITE-OUT.
+005990     WRITE FO-RECORD FROM WS-OUT-LINE.
+006000 2800-EXIT.
+006010     EXIT.
+006020
+006030*-----------------------------------------------------------
+006040* 2900-READ-FECHAS-IN
+006050*-----------------------------------------------------------
+006060 2900-READ-FECHAS-IN.
+006070     READ FECHAS-IN
+006080         AT END
+006090             SET WS-EOF TO TRUE
+006100     END-READ.
+006110 2900-EXIT.
+006120     EXIT.
+006130
+006140*-----------------------------------------------------------
+006150* 8000-TERMINATE
+006160* AL TERMINAR NORMALMENTE SE REINICIA EL CHECKPOINT EN CERO
+006170* PARA QUE LA SIGUIENTE CORRIDA EMPIECE DESDE EL PRINCIPIO.
+006180*-----------------------------------------------------------
+006190 8000-TERMINATE.
+006200     OPEN OUTPUT FECHAS-CKP.
+006210     IF WS-CKP-STATUS NOT = "00"
+006220         DISPLAY "FECHAS: NO SE PUDO ABRIR FECHAS-CKP.DAT "
+006230             WS-CKP-STATUS
+006240         GO TO 9999-ABEND
+006250     END-IF.
+006260     MOVE ZERO TO CKP-LAST-COUNT.
+006270     WRITE CKP-RECORD.
+006280     CLOSE FECHAS-CKP.
+006290
+006300     CLOSE FECHAS-IN.
+006310     CLOSE FECHAS-OUT.
+006320     CLOSE FECHAS-LOG.
+006330
+006340     DISPLAY "FECHAS: REGISTROS PROCESADOS: " WS-REC-COUNT.
+006350 8000-EXIT.
+006360     EXIT.
+006370
+006380*-----------------------------------------------------------
+006390* 9999-ABEND
+006400* TERMINACION ANORMAL POR ERROR DE ARCHIVO. EL CHECKPOINT
+006410* NO SE REINICIA, ASI QUE EL REINICIO PARTIRA DEL ULTIMO
+006420* VALOR GRABADO.
+006430*-----------------------------------------------------------
+006440 9999-ABEND.
+006450     DISPLAY "FECHAS: TERMINACION ANORMAL.".
+006460     MOVE 16 TO RETURN-CODE.
+006470     GOBACK.
+006480
+006490 END PROGRAM FECHAS.
