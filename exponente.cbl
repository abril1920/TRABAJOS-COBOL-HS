@@ -1,29 +1,375 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXPO.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 NUM1 PIC 999V99.
-           77 NUM2 PIC 999V99.
-           77 RESULT PIC 99999V9999.
-
-       PROCEDURE DIVISION.
-
-       VALORES-AGREGADOS.
-           DISPLAY "-----VALOR NUMERICO QUE QUIERES ELEVAR: -----".
-           ACCEPT NUM1.
-
-           DISPLAY "-----VALOR AL QUE SE ELEVA: -----".
-           ACCEPT NUM2.
-
-       EXPOENENTE.
-           COMPUTE RESULT = NUM1 ** NUM2.
-           DISPLAY "-----EL VALOR ELEVADO ES: ------".
-           DISPLAY "-----" RESULT "-----".
-           FIN-EXPONENTE.
-
-
-       STOP RUN.
-
-
-       END PROGRAM EXPO.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXPO.
+000030 AUTHOR. J. ABRIL.
+000040 INSTALLATION. DEPTO DE SISTEMAS.
+000050 DATE-WRITTEN. 2024-02-10.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* HISTORIAL DE MODIFICACIONES
+000090*-----------------------------------------------------------
+000100* FECHA       INIC  DESCRIPCION
+000110* ----------  ----  ------------------------------------
+000120* 2024-02-10  JA    VERSION ORIGINAL, MODO INTERACTIVO.
+000130* 2026-08-08  JA    CONVERTIDO A PROCESO POR LOTES, LEE
+000140*                   PAREJAS NUM1/NUM2 DE EXPO-IN Y ESCRIBE
+000150*                   UN RENGLON DE RESULTADO POR PAREJA EN
+000160*                   EXPO-OUT.
+000170* 2026-08-08  JA    SE AGREGA ON SIZE ERROR AL COMPUTE DE
+000180*                   RESULT PARA DETECTAR DESBORDAMIENTO.
+000190* 2026-08-08  JA    NUM1 Y NUM2 AHORA SON CON SIGNO; SE
+000200*                   VALIDA QUE UNA BASE NEGATIVA CON
+000210*                   EXPONENTE NO ENTERO NO SE CALCULE.
+000220* 2026-08-08  JA    SE AGREGA REINICIO POR CHECKPOINT PARA
+000230*                   CORRIDAS DE LOTE LARGAS.
+000240*-----------------------------------------------------------
+000250
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER. GENERICO.
+000290 OBJECT-COMPUTER. GENERICO.
+000300
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT EXPO-IN ASSIGN TO "EXPO-IN.DAT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-IN-STATUS.
+000360
+000370     SELECT EXPO-OUT ASSIGN TO "EXPO-OUT.DAT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-OUT-STATUS.
+000400
+000410     SELECT EXPO-CKP ASSIGN TO "EXPO-CKP.DAT"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-CKP-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  EXPO-IN.
+000480 01  EI-RECORD.
+000490     05 EI-NUM1                  PIC S999V99
+000500        SIGN IS TRAILING SEPARATE CHARACTER.
+000510     05 EI-NUM2                  PIC S999V99
+000520        SIGN IS TRAILING SEPARATE CHARACTER.
+000530
+000540 FD  EXPO-OUT.
+000550 01  EO-RECORD                   PIC X(80).
+000560
+000570 FD  EXPO-CKP.
+000580 01  CKP-RECORD.
+000590     05 CKP-LAST-COUNT           PIC 9(07).
+000600
+000610 WORKING-STORAGE SECTION.
+000620*-----------------------------------------------------------
+000630* INDICADORES DE ESTADO DE ARCHIVO
+000640*-----------------------------------------------------------
+000650 01  WS-FILE-STATUSES.
+000660     05 WS-IN-STATUS              PIC X(02) VALUE "00".
+000670     05 WS-OUT-STATUS             PIC X(02) VALUE "00".
+000680     05 WS-CKP-STATUS             PIC X(02) VALUE "00".
+000690
+000700*-----------------------------------------------------------
+000710* SWITCHES
+000720*-----------------------------------------------------------
+000730 01  WS-SWITCHES.
+000740     05 WS-EOF-SW                 PIC X(01) VALUE "N".
+000750        88 WS-EOF                           VALUE "Y".
+000760     05 WS-VALID-SW                PIC X(01) VALUE "Y".
+000770        88 WS-VALUES-VALID                  VALUE "Y".
+000780        88 WS-VALUES-INVALID                VALUE "N".
+000790     05 WS-SIZE-ERROR-SW           PIC X(01) VALUE "N".
+000800        88 WS-SIZE-ERROR                    VALUE "Y".
+000810     05 WS-CKP-FOUND-SW            PIC X(01) VALUE "N".
+000820        88 WS-CKP-FOUND                     VALUE "Y".
+000830
+000840*-----------------------------------------------------------
+000850* CONTADORES Y CAMPOS DE TRABAJO
+000860*-----------------------------------------------------------
+000870 77  WS-REC-COUNT                 PIC 9(07) COMP VALUE ZERO.
+000880 77  WS-SKIP-COUNT                PIC 9(07) COMP VALUE ZERO.
+000890 77  WS-CKP-INTERVAL              PIC 9(05) COMP VALUE 100.
+000900 77  WS-RESULT                    PIC S9(05)V9(04).
+000910 77  WS-INTEGER-PART              PIC S999V99.
+000920
+000930*-----------------------------------------------------------
+000940* RENGLON DE SALIDA (IMAGEN DE REPORTE)
+000950*-----------------------------------------------------------
+000960 01  WS-OUT-LINE.
+000970     05 WOL-NUM1                  PIC S999V99
+000980        SIGN IS TRAILING SEPARATE CHARACTER.
+000990     05 FILLER                    PIC X(01) VALUE SPACE.
+001000     05 WOL-NUM2                  PIC S999V99
+001010        SIGN IS TRAILING SEPARATE CHARACTER.
+001020     05 FILLER                    PIC X(01) VALUE SPACE.
+001030     05 WOL-RESULT                PIC S9(05)V9(04)
+001040        SIGN IS TRAILING SEPARATE CHARACTER.
+001050     05 FILLER                    PIC X(01) VALUE SPACE.
+001060     05 WOL-MSG                   PIC X(40).
+001070
+001080 PROCEDURE DIVISION.
+001090*-----------------------------------------------------------
+001100* 0000-MAINLINE
+001110* CONTROLA LA SECUENCIA GENERAL DEL PROCESO DE LOTE.
+001120*-----------------------------------------------------------
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001150     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001160         UNTIL WS-EOF.
+001170     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001180     GOBACK.
+001190
+001200*-----------------------------------------------------------
+001210* 1000-INITIALIZE
+001220* ABRE ARCHIVOS, RESUELVE REINICIO Y LEE EL PRIMER
+001230* REGISTRO DE ENTRADA.
+001240*-----------------------------------------------------------
+001250 1000-INITIALIZE.
+001260     MOVE "N" TO WS-EOF-SW WS-CKP-FOUND-SW.
+001270     SET WS-VALUES-VALID TO TRUE.
+001280     MOVE ZERO TO WS-REC-COUNT WS-SKIP-COUNT.
+001290     OPEN INPUT EXPO-IN.
+001300     IF WS-IN-STATUS NOT = "00"
+001310         DISPLAY "EXPO: NO SE PUDO ABRIR EXPO-IN.DAT "
+001320             WS-IN-STATUS
+001330         GO TO 9999-ABEND
+001340     END-IF.
+001350
+001360     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+001370     PERFORM 1300-OPEN-OUTPUT THRU 1300-EXIT.
+001380     PERFORM 2900-READ-EXPO-IN THRU 2900-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410
+001420*-----------------------------------------------------------
+001430* 1300-OPEN-OUTPUT
+001440* SI EL CHECKPOINT INDICA QUE ESTA ES UNA REANUDACION, SE
+001450* ABRE EXPO-OUT EN MODO EXTEND PARA CONSERVAR LOS RENGLONES
+001460* YA ESCRITOS POR LA CORRIDA ANTERIOR; DE LO CONTRARIO SE
+001470* ABRE EN MODO OUTPUT COMO UNA CORRIDA NUEVA.
+001480*-----------------------------------------------------------
+001490 1300-OPEN-OUTPUT.
+001500     IF WS-CKP-FOUND
+001510         OPEN EXTEND EXPO-OUT
+001520         IF WS-OUT-STATUS = "05" OR WS-OUT-STATUS = "35"
+001530             OPEN OUTPUT EXPO-OUT
+001540         END-IF
+001550     ELSE
+001560         OPEN OUTPUT EXPO-OUT
+001570     END-IF.
+001580     IF WS-OUT-STATUS NOT = "00"
+001590         DISPLAY "EXPO: NO SE PUDO ABRIR EXPO-OUT.DAT "
+001600             WS-OUT-STATUS
+001610         GO TO 9999-ABEND
+001620     END-IF.
+001630 1300-EXIT.
+001640     EXIT.
+001650
+001660*-----------------------------------------------------------
+001670* 1200-CHECK-RESTART
+001680* SI EXISTE UN CHECKPOINT DE UNA CORRIDA ANTERIOR QUE NO
+001690* TERMINO NORMALMENTE, SE BRINCAN ESOS REGISTROS DE
+001700* EXPO-IN PARA REANUDAR DONDE SE QUEDO EL PROCESO.
+001710*-----------------------------------------------------------
+001720 1200-CHECK-RESTART.
+001730     OPEN INPUT EXPO-CKP.
+001740     IF WS-CKP-STATUS = "00"
+001750         READ EXPO-CKP
+001760             AT END
+001770                 MOVE ZERO TO CKP-LAST-COUNT
+001780         END-READ
+001790         CLOSE EXPO-CKP
+001800         IF CKP-LAST-COUNT > 0
+001810             SET WS-CKP-FOUND TO TRUE
+001820             MOVE CKP-LAST-COUNT TO WS-SKIP-COUNT
+001830         END-IF
+001840     END-IF.
+001850
+001860     IF WS-CKP-FOUND
+001870         DISPLAY "EXPO: REINICIANDO DESPUES DEL REGISTRO "
+001880             WS-SKIP-COUNT
+001890         PERFORM 1210-SKIP-RECORD THRU 1210-EXIT
+001900             WS-SKIP-COUNT TIMES
+001910     END-IF.
+001920 1200-EXIT.
+001930     EXIT.
+001940
+001950 1210-SKIP-RECORD.
+001960     READ EXPO-IN
+001970         AT END
+001980             SET WS-EOF TO TRUE
+001990     END-READ.
+002000     IF NOT WS-EOF
+002010         ADD 1 TO WS-REC-COUNT
+002020     END-IF.
+002030 1210-EXIT.
+002040     EXIT.
+002050
+002060*-----------------------------------------------------------
+002070* 2000-PROCESS-RECORD
+002080* PROCESA UNA PAREJA DE EXPO-IN Y AVANZA A LA SIGUIENTE.
+002090*-----------------------------------------------------------
+002100 2000-PROCESS-RECORD.
+002110     ADD 1 TO WS-REC-COUNT.
+002120     PERFORM 2100-VALIDATE-VALUES THRU 2100-EXIT.
+002130
+002140     IF WS-VALUES-VALID
+002150         PERFORM 2200-EXPONENTE THRU 2200-EXIT
+002160     ELSE
+002170         PERFORM 2500-WRITE-INVALID THRU 2500-EXIT
+002180     END-IF.
+002190
+002200     PERFORM 2700-CHECKPOINT THRU 2700-EXIT.
+002210     PERFORM 2900-READ-EXPO-IN THRU 2900-EXIT.
+002220 2000-EXIT.
+002230     EXIT.
+002240
+002250*-----------------------------------------------------------
+002260* 2100-VALIDATE-VALUES
+002270* RECHAZA UNA BASE NEGATIVA ELEVADA A UN EXPONENTE NO
+002280* ENTERO, PORQUE EL RESULTADO SERIA UN NUMERO IMAGINARIO.
+002290*-----------------------------------------------------------
+002300 2100-VALIDATE-VALUES.
+002310     SET WS-VALUES-VALID TO TRUE.
+002320     COMPUTE WS-INTEGER-PART = FUNCTION INTEGER-PART (EI-NUM2).
+002330
+002340     IF EI-NUM1 < ZERO AND EI-NUM2 NOT = WS-INTEGER-PART
+002350         SET WS-VALUES-INVALID TO TRUE
+002360         MOVE "BASE NEGATIVA CON EXPONENTE NO ENTERO"
+002370             TO WOL-MSG
+002380     END-IF.
+002390
+002400     IF WS-VALUES-VALID AND EI-NUM1 = ZERO AND EI-NUM2 < ZERO
+002410         SET WS-VALUES-INVALID TO TRUE
+002420         MOVE "BASE CERO CON EXPONENTE NEGATIVO"
+002430             TO WOL-MSG
+002440     END-IF.
+002450 2100-EXIT.
+002460     EXIT.
+002470
+002480*-----------------------------------------------------------
+002490* 2200-EXPONENTE
+002500* ELEVA NUM1 A LA POTENCIA NUM2. SI EL RESULTADO NO CABE EN
+002510* WS-RESULT, SE REPORTA EL DESBORDAMIENTO EN LUGAR DE
+002520* GRABAR UN VALOR TRUNCADO.
+002530*-----------------------------------------------------------
+002540 2200-EXPONENTE.
+002550     MOVE "N" TO WS-SIZE-ERROR-SW.
+002560     COMPUTE WS-RESULT = EI-NUM1 ** EI-NUM2
+002570         ON SIZE ERROR
+002580             SET WS-SIZE-ERROR TO TRUE
+002590     END-COMPUTE.
+002600
+002610     IF WS-SIZE-ERROR
+002620         PERFORM 2400-WRITE-OVERFLOW THRU 2400-EXIT
+002630     ELSE
+002640         MOVE EI-NUM1          TO WOL-NUM1
+002650         MOVE EI-NUM2          TO WOL-NUM2
+002660         MOVE WS-RESULT        TO WOL-RESULT
+002670         MOVE "RESULTADO CALCULADO"  TO WOL-MSG
+002680         PERFORM 2800-WRITE-OUT THRU 2800-EXIT
+002690     END-IF.
+002700 2200-EXIT.
+002710     EXIT.
+002720
+002730*-----------------------------------------------------------
+002740* 2400-WRITE-OVERFLOW
+002750* REGISTRA LA PAREJA QUE CAUSO EL DESBORDAMIENTO.
+002760*-----------------------------------------------------------
+002770 2400-WRITE-OVERFLOW.
+002780     MOVE EI-NUM1           TO WOL-NUM1.
+002790     MOVE EI-NUM2           TO WOL-NUM2.
+002800     MOVE ZERO              TO WOL-RESULT.
+002810     MOVE "RESULTADO DEMASIADO GRANDE"  TO WOL-MSG.
+002820     DISPLAY "EXPO: RESULTADO DEMASIADO GRANDE PARA "
+002830         EI-NUM1 " ** " EI-NUM2.
+002840     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+002850 2400-EXIT.
+002860     EXIT.
+002870
+002880*-----------------------------------------------------------
+002890* 2500-WRITE-INVALID
+002900* REGISTRA LA PAREJA RECHAZADA POR 2100-VALIDATE-VALUES.
+002910*-----------------------------------------------------------
+002920 2500-WRITE-INVALID.
+002930     MOVE EI-NUM1           TO WOL-NUM1.
+002940     MOVE EI-NUM2           TO WOL-NUM2.
+002950     MOVE ZERO              TO WOL-RESULT.
+002960     DISPLAY "EXPO: " WOL-MSG.
+002970     PERFORM 2800-WRITE-OUT THRU 2800-EXIT.
+002980 2500-EXIT.
+002990     EXIT.
+003000
+003010*-----------------------------------------------------------
+003020* 2700-CHECKPOINT
+003030* CADA WS-CKP-INTERVAL REGISTROS, REESCRIBE EXPO-CKP.DAT
+003040* CON EL NUMERO DE REGISTRO PROCESADO PARA PERMITIR UN
+003050* REINICIO SI LA CORRIDA TERMINA DE FORMA ANORMAL.
+003060*-----------------------------------------------------------
+003070 2700-CHECKPOINT.
+003080     IF FUNCTION MOD (WS-REC-COUNT, WS-CKP-INTERVAL) = ZERO
+003090         OPEN OUTPUT EXPO-CKP
+003100         IF WS-CKP-STATUS NOT = "00"
+003110             DISPLAY "EXPO: NO SE PUDO ABRIR EXPO-CKP.DAT "
+003120                 WS-CKP-STATUS
+003130             GO TO 9999-ABEND
+003140         END-IF
+003150         MOVE WS-REC-COUNT TO CKP-LAST-COUNT
+003160         WRITE CKP-RECORD
+003170         CLOSE EXPO-CKP
+003180     END-IF.
+003190 2700-EXIT.
+003200     EXIT.
+003210
+003220*-----------------------------------------------------------
+003230* 2800-WRITE-OUT
+003240*-----------------------------------------------------------
+003250 2800-WRITE-OUT.
+003260     WRITE EO-RECORD FROM WS-OUT-LINE.
+003270 2800-EXIT.
+003280     EXIT.
+003290
+003300*-----------------------------------------------------------
+003310* 2900-READ-EXPO-IN
+003320*-----------------------------------------------------------
+003330 2900-READ-EXPO-IN.
+003340     READ EXPO-IN
+003350         AT END
+003360             SET WS-EOF TO TRUE
+003370     END-READ.
+003380 2900-EXIT.
+003390     EXIT.
+003400
+003410*-----------------------------------------------------------
+003420* 8000-TERMINATE
+003430* AL TERMINAR NORMALMENTE SE REINICIA EL CHECKPOINT EN CERO
+003440* PARA QUE LA SIGUIENTE CORRIDA EMPIECE DESDE EL PRINCIPIO.
+003450*-----------------------------------------------------------
+003460 8000-TERMINATE.
+003470     OPEN OUTPUT EXPO-CKP.
+003480     IF WS-CKP-STATUS NOT = "00"
+003490         DISPLAY "EXPO: NO SE PUDO ABRIR EXPO-CKP.DAT "
+003500             WS-CKP-STATUS
+003510         GO TO 9999-ABEND
+003520     END-IF.
+003530     MOVE ZERO TO CKP-LAST-COUNT.
+003540     WRITE CKP-RECORD.
+003550     CLOSE EXPO-CKP.
+003560
+003570     CLOSE EXPO-IN.
+003580     CLOSE EXPO-OUT.
+003590
+003600     DISPLAY "EXPO: REGISTROS PROCESADOS: " WS-REC-COUNT.
+003610 8000-EXIT.
+003620     EXIT.
+003630
+003640*-----------------------------------------------------------
+003650* 9999-ABEND
+003660* TERMINACION ANORMAL POR ERROR DE ARCHIVO. EL CHECKPOINT
+003670* NO SE REINICIA, ASI QUE EL REINICIO PARTIRA DEL ULTIMO
+003680* VALOR GRABADO.
+003690*-----------------------------------------------------------
+003700 9999-ABEND.
+003710     DISPLAY "EXPO: TERMINACION ANORMAL.".
+003720     MOVE 16 TO RETURN-CODE.
+003730     GOBACK.
+003740
+003750 END PROGRAM EXPO.
