@@ -0,0 +1,99 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. MENU.
+000030 AUTHOR. J. ABRIL.
+000040 INSTALLATION. DEPTO DE SISTEMAS.
+000050 DATE-WRITTEN. 2026-08-08.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* HISTORIAL DE MODIFICACIONES
+000090*-----------------------------------------------------------
+000100* FECHA       INIC  DESCRIPCION
+000110* ----------  ----  ------------------------------------
+000120* 2026-08-08  JA    VERSION ORIGINAL. MENU QUE INVOCA
+000130*                   FECHAS Y EXPO COMO SUBPROGRAMAS PARA
+000140*                   QUE EL OPERADOR NO TENGA QUE RECORDAR
+000150*                   DOS NOMBRES DE PROGRAMA DISTINTOS.
+000160*-----------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER. GENERICO.
+000210 OBJECT-COMPUTER. GENERICO.
+000220
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250*-----------------------------------------------------------
+000260* SWITCHES
+000270*-----------------------------------------------------------
+000280 01  WS-SWITCHES.
+000290     05 WS-SALIR-SW               PIC X(01) VALUE "N".
+000300        88 WS-SALIR                         VALUE "Y".
+000310
+000320 77  WS-OPCION                     PIC 9(01) VALUE ZERO.
+000330
+000340 PROCEDURE DIVISION.
+000350*-----------------------------------------------------------
+000360* 0000-MAINLINE
+000370* MUESTRA EL MENU HASTA QUE EL OPERADOR ELIGE SALIR.
+000380*-----------------------------------------------------------
+000390 0000-MAINLINE.
+000400     PERFORM 1000-MOSTRAR-MENU THRU 1000-EXIT
+000410         UNTIL WS-SALIR.
+000420     DISPLAY "MENU: FIN DEL PROGRAMA.".
+000430     GOBACK.
+000440
+000450*-----------------------------------------------------------
+000460* 1000-MOSTRAR-MENU
+000470* DESPLIEGA LAS OPCIONES Y DESPACHA LA QUE SE HAYA ELEGIDO.
+000480*-----------------------------------------------------------
+000490 1000-MOSTRAR-MENU.
+000500     DISPLAY " ".
+000510     DISPLAY "===== MENU DE UTILERIAS DE LOTE =====".
+000520     DISPLAY "  1. DIFERENCIA / SUMA DE FECHAS (FECHAS)".
+000530     DISPLAY "  2. ELEVAR A UNA POTENCIA (EXPO)".
+000540     DISPLAY "  3. SALIR".
+000550     DISPLAY "  OPCION: ".
+000560     ACCEPT WS-OPCION.
+000570
+000580     EVALUATE WS-OPCION
+000590         WHEN 1
+000600             PERFORM 2000-LLAMAR-FECHAS THRU 2000-EXIT
+000610         WHEN 2
+000620             PERFORM 3000-LLAMAR-EXPO THRU 3000-EXIT
+000630         WHEN 3
+000640             SET WS-SALIR TO TRUE
+000650         WHEN OTHER
+000660             DISPLAY "MENU: OPCION NO VALIDA."
+000670     END-EVALUATE.
+000680 1000-EXIT.
+000690     EXIT.
+000700
+000710*-----------------------------------------------------------
+000720* 2000-LLAMAR-FECHAS
+000730* INVOCA EL PROCESO DE LOTE DE DIFERENCIA/SUMA DE FECHAS.
+000740* FECHAS LEE FECHAS-IN.DAT Y ESCRIBE FECHAS-OUT.DAT, IGUAL
+000750* QUE CUANDO SE CORRE POR SU CUENTA.
+000760*-----------------------------------------------------------
+000770 2000-LLAMAR-FECHAS.
+000780     DISPLAY "MENU: INICIANDO EL PROCESO DE FECHAS...".
+000790     CALL "FECHAS".
+000800     CANCEL "FECHAS".
+000810     DISPLAY "MENU: PROCESO DE FECHAS TERMINADO.".
+000820 2000-EXIT.
+000830     EXIT.
+000840
+000850*-----------------------------------------------------------
+000860* 3000-LLAMAR-EXPO
+000870* INVOCA EL PROCESO DE LOTE DE EXPONENTES.
+000880* EXPO LEE EXPO-IN.DAT Y ESCRIBE EXPO-OUT.DAT, IGUAL QUE
+000890* CUANDO SE CORRE POR SU CUENTA.
+000900*-----------------------------------------------------------
+000910 3000-LLAMAR-EXPO.
+000920     DISPLAY "MENU: INICIANDO EL PROCESO DE EXPO...".
+000930     CALL "EXPO".
+000940     CANCEL "EXPO".
+000950     DISPLAY "MENU: PROCESO DE EXPO TERMINADO.".
+000960 3000-EXIT.
+000970     EXIT.
+000980
+000990 END PROGRAM MENU.
